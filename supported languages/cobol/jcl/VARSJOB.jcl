@@ -0,0 +1,56 @@
+//VARSJOB  JOB (ACCT),'VARS DAILY RUN',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* RUNS THE VARS BATCH STEP AGAINST THE DAY'S GROUP-VAR FILE.
+//* RPTOUT GOES TO SYSOUT SO OPERATIONS CAN VIEW IT DIRECTLY;
+//* AUDITOUT IS A DATED DATASET SO PRIOR RUNS STAY RECOVERABLE.
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=VARS
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//GROUPIN  DD DSN=PROD.VARS.GROUPVAR.G&LYYMMDD,DISP=SHR
+//*-------------------------------------------------------------
+//* GROUPMSTR IS THE KSDS VARSEDIT MAINTAINS - DEFINED ONCE BY
+//* IDCAMS OUTSIDE THIS JOB; VARS OPENS IT I-O TO SEED NEW KEYS
+//* AND PICK UP ANY OPERATOR CORRECTION MADE SINCE THE LAST RUN
+//*-------------------------------------------------------------
+//GROUPMSTR DD DSN=PROD.VARS.GROUPMSTR,DISP=SHR
+//*-------------------------------------------------------------
+//* CHECKPOINT IS DATED LIKE GROUPIN/AUDITOUT/BILLOUT SO A NEW
+//* DAY NEVER INHERITS A PRIOR DAY'S RESTART STATE - DISP=MOD
+//* STILL LETS A SAME-DAY RERUN APPEND TO AND RESTART FROM IT
+//*-------------------------------------------------------------
+//CHKPT    DD DSN=PROD.VARS.CHECKPOINT.D&LYYMMDD,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=52)
+//*-------------------------------------------------------------
+//* DISP=(MOD,CATLG,CATLG) LIKE CHKPT ABOVE - A RESTART REOPENS
+//* THESE EXTEND, SO AN ABEND MUST NOT DELETE WHAT'S ALREADY
+//* BEEN WRITTEN OR THE AUDIT TRAIL/BILLING ROWS BEFORE THE
+//* FAILURE ARE LOST FOR GOOD ON THE RESTARTED RUN
+//*-------------------------------------------------------------
+//AUDITOUT DD DSN=PROD.VARS.AUDIT.D&LYYMMDD,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=64)
+//BILLOUT  DD DSN=PROD.VARS.BILLEXTR.M&LYYMMDD,
+//            DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//            DCB=(RECFM=FB,LRECL=48)
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*-------------------------------------------------------------
+//* CHECK THE RETURN CODE - VARS SETS RC=8 ON A CONTROL-TOTAL
+//* MISMATCH OR VALIDATION ERROR SO OPERATIONS CAN SPOT A BAD RUN
+//*-------------------------------------------------------------
+//IF010    IF (STEP010.RC > 4) THEN
+//* IEBGENER COPIES THE SYSUT1 MESSAGE CARD TO SYSUT2 SYSOUT SO THE
+//* NOTIFICATION ACTUALLY SHOWS UP IN THE JOB LOG FOR OPERATIONS
+//STEP020  EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+  VARS RETURN CODE EXCEEDS THRESHOLD - NOTIFY OPERATIONS
+/*
+//SYSUT2   DD SYSOUT=*
+//         ENDIF
