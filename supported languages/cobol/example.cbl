@@ -1,11 +1,118 @@
 IDENTIFICATION DIVISION.
             PROGRAM-ID. VARS.
+
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+                *> GROUP-VAR records are read from a real input file
+                *> (one detail record per SUBVAR-1 thru SUBVAR-4 set)
+                *> instead of being hardcoded in WORKING-STORAGE.
+                SELECT GROUPVAR-FILE
+                    ASSIGN TO "GROUPIN"
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS IS WS-GROUPVAR-STATUS.
+
+                *> formatted, paginated report of the values displayed
+                *> by this run, suitable for handing outside operations
+                SELECT REPORT-FILE
+                    ASSIGN TO "RPTOUT"
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS IS WS-REPORT-STATUS.
+
+                *> checkpoint records so an abended run can restart
+                *> mid-file instead of reprocessing from record one
+                SELECT CHECKPOINT-FILE
+                    ASSIGN TO "CHKPT"
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+                *> dated audit trail of every value this run displayed
+                SELECT AUDIT-FILE
+                    ASSIGN TO "AUDITOUT"
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS IS WS-AUDIT-STATUS.
+
+                *> fixed-width interface file for the downstream billing
+                *> extract - one record per GROUP-VAR detail record
+                SELECT BILLEXTR-FILE
+                    ASSIGN TO "BILLOUT"
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS IS WS-BILLEXTR-STATUS.
+
+                *> GROUP-VAR master, same dataset VARSEDIT maintains -
+                *> VARS seeds it from GROUPIN and overlays any operator
+                *> correction back onto the in-flight detail record
+                SELECT GROUPVAR-MASTER
+                    ASSIGN TO "GROUPMSTR"
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS GM-KEY
+                    FILE STATUS IS WS-MASTER-STATUS.
+
             DATA DIVISION.
+              FILE SECTION.
+              FD GROUPVAR-FILE
+                  RECORDING MODE IS F.
+              01 GROUPVAR-INPUT-RECORD.
+                05 GV-REC-TYPE PIC X(1).
+                    88 GV-IS-HEADER VALUE 'H'.
+                    88 GV-IS-DETAIL VALUE 'D'.
+                    88 GV-IS-TRAILER VALUE 'T'.
+                05 GV-KEY PIC X(10).
+                05 GV-DETAIL-AREA.
+                    COPY GROUPVAR REPLACING LEADING ==05== BY ==10==.
+                05 GV-TRAILER-AREA REDEFINES GV-DETAIL-AREA.
+                    10 GV-CONTROL-TOTAL PIC 9(7).
+                    10 FILLER PIC X(41).
+
+              FD REPORT-FILE
+                  RECORDING MODE IS F.
+              01 REPORT-LINE PIC X(132).
+
+              FD CHECKPOINT-FILE
+                  RECORDING MODE IS F.
+              01 CHECKPOINT-RECORD.
+                05 CKPT-LAST-KEY PIC X(10).
+                05 CKPT-RECORDS-PROCESSED PIC 9(7).
+                05 CKPT-SUBVAR1-TOTAL PIC 9(7).
+                05 CKPT-TIMESTAMP PIC X(21).
+                05 CKPT-PAGE-COUNT PIC 9(3).
+                05 CKPT-LINE-COUNT PIC 9(3).
+                05 CKPT-FIELD-VALIDATION-ERROR PIC X(1).
+
+              *> AUDITOUT is a dated dataset (see the JCL) - one audit
+              *> file per run date - holding every value VARS displayed
+              FD AUDIT-FILE
+                  RECORDING MODE IS F.
+              01 AUDIT-RECORD.
+                05 AUD-PROGRAM-NAME PIC X(8).
+                05 AUD-TIMESTAMP PIC X(21).
+                05 AUD-FIELD-NAME PIC X(15).
+                05 AUD-FIELD-VALUE PIC X(20).
+
+              *> fixed-width layout the billing system expects - SUBVAR-1
+              *> as a zoned total, SUBVAR-2 the account name, SUBVAR-3/4
+              *> the two address lines
+              FD BILLEXTR-FILE
+                  RECORDING MODE IS F.
+              01 BILLING-EXTRACT-RECORD.
+                05 BE-ACCOUNT-TOTAL PIC 9(3).
+                05 BE-ACCOUNT-NAME PIC X(15).
+                05 BE-ADDRESS-LINE-1 PIC X(15).
+                05 BE-ADDRESS-LINE-2 PIC X(15).
+
+              *> same GROUPMSTR dataset VARSEDIT.cbl maintains - record
+              *> layout shared via GROUPMSTR.cpy, the same way GROUPVAR.cpy
+              *> is, so the two programs can't drift apart
+              FD GROUPVAR-MASTER
+                  RECORDING MODE IS F.
+              COPY GROUPMSTR.
+
               *> working storage defines variables
               WORKING-STORAGE SECTION.
               *> define a number with a sign, 3 numbers, a decimal, and then
               *> two numbers aafter the decimal. by default it should be 0 filled
-              01 FIRST-VAR PIC S9(3)V9(2).
+              01 FIRST-VAR PIC S9(3)V9(2) VALUE ZERO.
               *> do the same thing as above but actually initialize
               *> to a number -123.45
               01 SECOND-VAR PIC S9(3)V9(2) VALUE -123.45.
@@ -13,20 +120,526 @@ IDENTIFICATION DIVISION.
               01 THIRD-VAR PIC A(6) VALUE 'ABCDEF'.
               *> define an alphanumeric string and initialize it to a121$
               01 FOURTH-VAR PIC X(5) VALUE 'A121$'.
-              *> create a grouped variable
+              *> create a grouped variable - populated from GROUPVAR-FILE,
+              *> one record at a time, instead of fixed VALUE clauses
               01 GROUP-VAR.
-                05 SUBVAR-1 PIC 9(3) VALUE 337.
-                *> create 3 alphanumerics, but use less than
-                *> the allocated space for each of them
-                05 SUBVAR-2 PIC X(15) VALUE 'LALALALA'.
-                05 SUBVAR-3 PIC X(15) VALUE 'LALALA'.
-                05 SUBVAR-4 PIC X(15) VALUE 'LALALA'.
-      
+                COPY GROUPVAR.
+
+              *> file status and end-of-file control for GROUPVAR-FILE
+              01 WS-GROUPVAR-STATUS PIC X(2).
+              01 WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+                88 WS-EOF VALUE 'Y'.
+
+              *> business range limits for SECOND-VAR - values outside
+              *> -500.00 thru 500.00 are flagged rather than displayed
+              01 WS-SECOND-VAR-LOW-LIMIT PIC S9(3)V9(2) VALUE -500.00.
+              01 WS-SECOND-VAR-HIGH-LIMIT PIC S9(3)V9(2) VALUE 500.00.
+              01 WS-SECOND-VAR-SWITCH PIC X(1) VALUE 'N'.
+                88 WS-SECOND-VAR-INVALID VALUE 'Y'.
+
+              *> report file status and page/line control
+              01 WS-REPORT-STATUS PIC X(2).
+              01 WS-LINE-COUNT PIC 9(3) VALUE 0.
+              01 WS-PAGE-COUNT PIC 9(3) VALUE 0.
+              01 WS-LINES-PER-PAGE PIC 9(3) VALUE 20.
+              01 WS-REPORT-LINE-AREA PIC X(132).
+              01 WS-RUN-DATE-YYYYMMDD PIC 9(8).
+              01 WS-RUN-DATE-GROUPS REDEFINES WS-RUN-DATE-YYYYMMDD.
+                05 WS-RUN-DATE-YYYY PIC 9(4).
+                05 WS-RUN-DATE-MM PIC 9(2).
+                05 WS-RUN-DATE-DD PIC 9(2).
+              01 WS-RUN-DATE-REPORT PIC X(10).
+
+              *> checkpoint/restart control
+              01 WS-CHECKPOINT-STATUS PIC X(2).
+              01 WS-CHECKPOINT-EOF-SWITCH PIC X(1) VALUE 'N'.
+                88 WS-CHECKPOINT-EOF VALUE 'Y'.
+              01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 50.
+              01 WS-RECORDS-SINCE-CHECKPOINT PIC 9(3) VALUE 0.
+              01 WS-RECORDS-PROCESSED PIC 9(7) VALUE 0.
+              01 WS-RESTART-SWITCH PIC X(1) VALUE 'N'.
+                88 WS-RESTART-MODE VALUE 'Y'.
+              01 WS-RESTART-RECORDS-PROCESSED PIC 9(7) VALUE 0.
+              01 WS-RESTART-LAST-KEY PIC X(10) VALUE SPACES.
+              01 WS-RESTART-SUBVAR1-TOTAL PIC 9(7) VALUE 0.
+              01 WS-RESTART-PAGE-COUNT PIC 9(3) VALUE 0.
+              01 WS-RESTART-LINE-COUNT PIC 9(3) VALUE 0.
+              01 WS-RESTART-FIELD-VALIDATION-ERROR PIC X(1) VALUE 'N'.
+
+              *> control-total reconciliation for SUBVAR-1 across the run
+              01 WS-SUBVAR1-RUNNING-TOTAL PIC 9(7) VALUE 0.
+              01 WS-CONTROL-BREAK-SWITCH PIC X(1) VALUE 'N'.
+                88 WS-CONTROL-BREAK VALUE 'Y'.
+
+              *> audit trail control
+              01 WS-AUDIT-STATUS PIC X(2).
+              01 WS-AUDIT-FIELD-NAME PIC X(15).
+              01 WS-AUDIT-FIELD-VALUE PIC X(20).
+              01 WS-AUDIT-SOURCE-NUMERIC PIC S9(3)V9(2).
+              01 WS-AUDIT-NUMERIC-EDIT PIC -999.99.
+              01 WS-BILLEXTR-STATUS PIC X(2).
+
+              *> GROUP-VAR field validation - shared with VARSEDIT via
+              *> GVVALID.cpy so an operator correction can never pass a
+              *> rule the nightly run would have rejected
+              01 WS-VALIDATION-ERROR-SWITCH PIC X(1) VALUE 'N'.
+                88 WS-VALIDATION-ERROR VALUE 'Y'.
+              01 WS-ERROR-MESSAGE PIC X(40) VALUE SPACES.
+              *> WS-VALIDATION-ERROR-SWITCH is reset by GVVALID.cpy on
+              *> every detail record, so it can't tell 8000-FINALIZE
+              *> whether ANY record in the run failed - this one is set
+              *> once and held for the rest of the run
+              01 WS-FIELD-VALIDATION-ERROR-SWITCH PIC X(1) VALUE 'N'.
+                88 WS-FIELD-VALIDATION-ERROR VALUE 'Y'.
+
+              *> GROUP-VAR master - seeded from GROUPIN the first time a
+              *> key is seen, then overlaid onto each later run so
+              *> VARSEDIT corrections actually reach the nightly job
+              01 WS-MASTER-STATUS PIC X(2).
+
             *> print our variables
             PROCEDURE DIVISION.
-              DISPLAY "1ST VAR :"FIRST-VAR.
-              DISPLAY "2ND VAR :"SECOND-VAR.
-              DISPLAY "3RD VAR :"THIRD-VAR.
-              DISPLAY "4TH VAR :"FOURTH-VAR.
-              DISPLAY "GROUP VAR :"GROUP-VAR.
-              STOP RUN.
+              0000-MAIN-PROCESS.
+                  PERFORM 1000-INITIALIZE
+                  PERFORM 2000-PROCESS-GROUPVAR-RECORD
+                      UNTIL WS-EOF
+                  PERFORM 8000-FINALIZE
+                  STOP RUN.
+
+              1000-INITIALIZE.
+                  ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD
+                  STRING WS-RUN-DATE-MM "/" WS-RUN-DATE-DD "/"
+                          WS-RUN-DATE-YYYY
+                      DELIMITED BY SIZE INTO WS-RUN-DATE-REPORT
+                  END-STRING
+                  *> restart status has to be known before any output
+                  *> file is opened, or a restarted run truncates the
+                  *> report/audit/billing history it is meant to extend
+                  PERFORM 1300-CHECK-FOR-RESTART
+                  PERFORM 1050-OPEN-OUTPUT-FILES
+                  *> the run-level FIRST-VAR..FOURTH-VAR block prints
+                  *> and audits once per run date - on a restart
+                  *> REPORT-FILE/AUDIT-FILE are reopened EXTEND onto
+                  *> that same run's output, so running this again
+                  *> would duplicate it rather than resume mid-file
+                  IF NOT WS-RESTART-MODE
+                      DISPLAY "1ST VAR :"FIRST-VAR
+                      MOVE "FIRST-VAR" TO WS-AUDIT-FIELD-NAME
+                      MOVE FIRST-VAR TO WS-AUDIT-SOURCE-NUMERIC
+                      PERFORM 1700-WRITE-AUDIT-NUMERIC-VALUE
+                      PERFORM 1100-VALIDATE-SECOND-VAR
+                      DISPLAY "3RD VAR :"THIRD-VAR
+                      MOVE "THIRD-VAR" TO WS-AUDIT-FIELD-NAME
+                      MOVE THIRD-VAR TO WS-AUDIT-FIELD-VALUE
+                      PERFORM 1790-WRITE-AUDIT-RECORD
+                      DISPLAY "4TH VAR :"FOURTH-VAR
+                      MOVE "FOURTH-VAR" TO WS-AUDIT-FIELD-NAME
+                      MOVE FOURTH-VAR TO WS-AUDIT-FIELD-VALUE
+                      PERFORM 1790-WRITE-AUDIT-RECORD
+                      PERFORM 1200-WRITE-VARS-TO-REPORT
+                  END-IF
+                  OPEN INPUT GROUPVAR-FILE
+                  IF WS-GROUPVAR-STATUS NOT = "00"
+                      DISPLAY "** UNABLE TO OPEN GROUPIN, STATUS "
+                          WS-GROUPVAR-STATUS
+                      MOVE 16 TO RETURN-CODE
+                      STOP RUN
+                  END-IF
+                  OPEN I-O GROUPVAR-MASTER
+                  IF WS-MASTER-STATUS NOT = "00"
+                      DISPLAY "** UNABLE TO OPEN GROUPMSTR, STATUS "
+                          WS-MASTER-STATUS
+                      MOVE 16 TO RETURN-CODE
+                      STOP RUN
+                  END-IF
+                  PERFORM 2100-READ-GROUPVAR-FILE.
+                  PERFORM 1400-SKIP-ALREADY-PROCESSED.
+
+              1050-OPEN-OUTPUT-FILES.
+                  IF WS-RESTART-MODE
+                      OPEN EXTEND REPORT-FILE
+                  ELSE
+                      OPEN OUTPUT REPORT-FILE
+                  END-IF
+                  IF WS-REPORT-STATUS NOT = "00"
+                      DISPLAY "** UNABLE TO OPEN RPTOUT, STATUS "
+                          WS-REPORT-STATUS
+                      MOVE 16 TO RETURN-CODE
+                      STOP RUN
+                  END-IF
+                  IF WS-RESTART-MODE
+                      OPEN EXTEND AUDIT-FILE
+                  ELSE
+                      OPEN OUTPUT AUDIT-FILE
+                  END-IF
+                  IF WS-AUDIT-STATUS NOT = "00"
+                      DISPLAY "** UNABLE TO OPEN AUDITOUT, STATUS "
+                          WS-AUDIT-STATUS
+                      MOVE 16 TO RETURN-CODE
+                      STOP RUN
+                  END-IF
+                  IF WS-RESTART-MODE
+                      OPEN EXTEND BILLEXTR-FILE
+                  ELSE
+                      OPEN OUTPUT BILLEXTR-FILE
+                  END-IF
+                  IF WS-BILLEXTR-STATUS NOT = "00"
+                      DISPLAY "** UNABLE TO OPEN BILLOUT, STATUS "
+                          WS-BILLEXTR-STATUS
+                      MOVE 16 TO RETURN-CODE
+                      STOP RUN
+                  END-IF
+                  IF WS-RESTART-MODE
+                      OPEN EXTEND CHECKPOINT-FILE
+                  ELSE
+                      OPEN OUTPUT CHECKPOINT-FILE
+                  END-IF
+                  IF WS-CHECKPOINT-STATUS NOT = "00"
+                      DISPLAY "** UNABLE TO OPEN CHKPT, STATUS "
+                          WS-CHECKPOINT-STATUS
+                      MOVE 16 TO RETURN-CODE
+                      STOP RUN
+                  END-IF.
+
+              1200-WRITE-VARS-TO-REPORT.
+                  PERFORM 3005-WRITE-PAGE-BANNER
+                  PERFORM 3020-WRITE-VARS-COLUMN-HEADER
+                  MOVE SPACES TO WS-REPORT-LINE-AREA
+                  STRING "1ST VAR :" FIRST-VAR DELIMITED BY SIZE
+                      INTO WS-REPORT-LINE-AREA
+                  END-STRING
+                  PERFORM 3200-WRITE-REPORT-LINE
+                  MOVE SPACES TO WS-REPORT-LINE-AREA
+                  IF WS-SECOND-VAR-INVALID
+                      STRING "** ERROR: 2ND VAR OUT OF RANGE :"
+                          SECOND-VAR DELIMITED BY SIZE
+                          INTO WS-REPORT-LINE-AREA
+                      END-STRING
+                  ELSE
+                      STRING "2ND VAR :" SECOND-VAR DELIMITED BY SIZE
+                          INTO WS-REPORT-LINE-AREA
+                      END-STRING
+                  END-IF
+                  PERFORM 3200-WRITE-REPORT-LINE
+                  MOVE SPACES TO WS-REPORT-LINE-AREA
+                  STRING "3RD VAR :" THIRD-VAR DELIMITED BY SIZE
+                      INTO WS-REPORT-LINE-AREA
+                  END-STRING
+                  PERFORM 3200-WRITE-REPORT-LINE
+                  MOVE SPACES TO WS-REPORT-LINE-AREA
+                  STRING "4TH VAR :" FOURTH-VAR DELIMITED BY SIZE
+                      INTO WS-REPORT-LINE-AREA
+                  END-STRING
+                  PERFORM 3200-WRITE-REPORT-LINE
+                  PERFORM 3010-WRITE-GROUPVAR-COLUMN-HEADER.
+
+              1100-VALIDATE-SECOND-VAR.
+                  IF SECOND-VAR < WS-SECOND-VAR-LOW-LIMIT
+                      OR SECOND-VAR > WS-SECOND-VAR-HIGH-LIMIT
+                      SET WS-SECOND-VAR-INVALID TO TRUE
+                      DISPLAY "** ERROR: 2ND VAR OUT OF RANGE :"
+                          SECOND-VAR
+                  ELSE
+                      DISPLAY "2ND VAR :"SECOND-VAR
+                  END-IF
+                  MOVE "SECOND-VAR" TO WS-AUDIT-FIELD-NAME
+                  MOVE SECOND-VAR TO WS-AUDIT-SOURCE-NUMERIC
+                  PERFORM 1700-WRITE-AUDIT-NUMERIC-VALUE.
+
+              1300-CHECK-FOR-RESTART.
+                  OPEN INPUT CHECKPOINT-FILE
+                  IF WS-CHECKPOINT-STATUS = "00"
+                      PERFORM UNTIL WS-CHECKPOINT-EOF
+                          READ CHECKPOINT-FILE
+                              AT END
+                                  SET WS-CHECKPOINT-EOF TO TRUE
+                              NOT AT END
+                                  MOVE CKPT-LAST-KEY
+                                      TO WS-RESTART-LAST-KEY
+                                  MOVE CKPT-RECORDS-PROCESSED
+                                      TO WS-RESTART-RECORDS-PROCESSED
+                                  MOVE CKPT-SUBVAR1-TOTAL
+                                      TO WS-RESTART-SUBVAR1-TOTAL
+                                  MOVE CKPT-PAGE-COUNT
+                                      TO WS-RESTART-PAGE-COUNT
+                                  MOVE CKPT-LINE-COUNT
+                                      TO WS-RESTART-LINE-COUNT
+                                  MOVE CKPT-FIELD-VALIDATION-ERROR
+                                      TO WS-RESTART-FIELD-VALIDATION-ERROR
+                          END-READ
+                      END-PERFORM
+                      CLOSE CHECKPOINT-FILE
+                      IF WS-RESTART-RECORDS-PROCESSED > 0
+                          SET WS-RESTART-MODE TO TRUE
+                          MOVE WS-RESTART-SUBVAR1-TOTAL
+                              TO WS-SUBVAR1-RUNNING-TOTAL
+                          MOVE WS-RESTART-PAGE-COUNT
+                              TO WS-PAGE-COUNT
+                          MOVE WS-RESTART-LINE-COUNT
+                              TO WS-LINE-COUNT
+                          *> a field-validation error recorded against
+                          *> a record before the checkpoint is never
+                          *> reprocessed, so it has to be carried
+                          *> forward or 8000-FINALIZE's RC=8 test would
+                          *> never see it on a restarted run
+                          MOVE WS-RESTART-FIELD-VALIDATION-ERROR
+                              TO WS-FIELD-VALIDATION-ERROR-SWITCH
+                          DISPLAY "RESTARTING AFTER RECORD "
+                              WS-RESTART-RECORDS-PROCESSED
+                              " KEY " WS-RESTART-LAST-KEY
+                      END-IF
+                  END-IF.
+
+              1400-SKIP-ALREADY-PROCESSED.
+                  PERFORM UNTIL NOT WS-RESTART-MODE
+                          OR WS-EOF
+                          OR WS-RECORDS-PROCESSED
+                              >= WS-RESTART-RECORDS-PROCESSED
+                      PERFORM 2100-READ-GROUPVAR-FILE
+                  END-PERFORM
+                  *> the record counted in the checkpoint was already
+                  *> processed in the prior run - advance one more time
+                  *> so it is not processed a second time here
+                  IF WS-RESTART-MODE AND NOT WS-EOF
+                      PERFORM 2100-READ-GROUPVAR-FILE
+                  END-IF.
+
+              1700-WRITE-AUDIT-NUMERIC-VALUE.
+                  MOVE WS-AUDIT-SOURCE-NUMERIC TO WS-AUDIT-NUMERIC-EDIT
+                  MOVE WS-AUDIT-NUMERIC-EDIT TO WS-AUDIT-FIELD-VALUE
+                  PERFORM 1790-WRITE-AUDIT-RECORD.
+
+              1790-WRITE-AUDIT-RECORD.
+                  MOVE "VARS" TO AUD-PROGRAM-NAME
+                  MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+                  MOVE WS-AUDIT-FIELD-NAME TO AUD-FIELD-NAME
+                  MOVE WS-AUDIT-FIELD-VALUE TO AUD-FIELD-VALUE
+                  WRITE AUDIT-RECORD.
+
+              2000-PROCESS-GROUPVAR-RECORD.
+                  EVALUATE TRUE
+                      WHEN GV-IS-DETAIL
+                          PERFORM 2200-PROCESS-DETAIL-RECORD
+                      WHEN GV-IS-TRAILER
+                          PERFORM 2700-CHECK-CONTROL-TOTAL
+                      WHEN OTHER
+                          CONTINUE
+                  END-EVALUATE
+                  PERFORM 2100-READ-GROUPVAR-FILE.
+
+              2200-PROCESS-DETAIL-RECORD.
+                  MOVE SUBVAR-1 OF GROUPVAR-INPUT-RECORD
+                      TO SUBVAR-1 OF GROUP-VAR
+                  MOVE SUBVAR-2 OF GROUPVAR-INPUT-RECORD
+                      TO SUBVAR-2 OF GROUP-VAR
+                  MOVE SUBVAR-3 OF GROUPVAR-INPUT-RECORD
+                      TO SUBVAR-3 OF GROUP-VAR
+                  MOVE SUBVAR-4 OF GROUPVAR-INPUT-RECORD
+                      TO SUBVAR-4 OF GROUP-VAR
+                  PERFORM 2150-APPLY-MASTER-OVERRIDE
+                  PERFORM 2250-VALIDATE-GROUP-VAR
+                  *> accumulate from the raw GROUPIN value, not the
+                  *> possibly master-overridden GROUP-VAR, so the
+                  *> control total still reconciles against
+                  *> GV-CONTROL-TOTAL when an override is active
+                  ADD SUBVAR-1 OF GROUPVAR-INPUT-RECORD
+                      TO WS-SUBVAR1-RUNNING-TOTAL
+                  DISPLAY "GROUP VAR :"GROUP-VAR
+                  PERFORM 3100-WRITE-REPORT-DETAIL-LINE
+                  PERFORM 2400-WRITE-BILLING-EXTRACT
+                  ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+                  IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                      PERFORM 2600-WRITE-CHECKPOINT
+                  END-IF.
+
+              2150-APPLY-MASTER-OVERRIDE.
+                  MOVE GV-KEY OF GROUPVAR-INPUT-RECORD TO GM-KEY
+                  READ GROUPVAR-MASTER
+                      INVALID KEY
+                          *> first time this key has been seen - seed
+                          *> the master from today's input so VARSEDIT
+                          *> has a record to maintain. not an operator
+                          *> override yet, so leave it marked as such
+                          MOVE 'N' TO GM-OVERRIDE-SWITCH
+                          MOVE SUBVAR-1 OF GROUP-VAR
+                              TO SUBVAR-1 OF GM-DETAIL-AREA
+                          MOVE SUBVAR-2 OF GROUP-VAR
+                              TO SUBVAR-2 OF GM-DETAIL-AREA
+                          MOVE SUBVAR-3 OF GROUP-VAR
+                              TO SUBVAR-3 OF GM-DETAIL-AREA
+                          MOVE SUBVAR-4 OF GROUP-VAR
+                              TO SUBVAR-4 OF GM-DETAIL-AREA
+                          WRITE GROUPVAR-MASTER-RECORD
+                      NOT INVALID KEY
+                          IF GM-OVERRIDDEN
+                              *> an operator has corrected this key via
+                              *> VARSEDIT - the master overrides today's
+                              *> GROUPIN values for the rest of this run
+                              MOVE SUBVAR-1 OF GM-DETAIL-AREA
+                                  TO SUBVAR-1 OF GROUP-VAR
+                              MOVE SUBVAR-2 OF GM-DETAIL-AREA
+                                  TO SUBVAR-2 OF GROUP-VAR
+                              MOVE SUBVAR-3 OF GM-DETAIL-AREA
+                                  TO SUBVAR-3 OF GROUP-VAR
+                              MOVE SUBVAR-4 OF GM-DETAIL-AREA
+                                  TO SUBVAR-4 OF GROUP-VAR
+                          ELSE
+                              *> no operator override in place - keep the
+                              *> master in step with today's GROUPIN feed
+                              *> so a future VARSEDIT edit starts from
+                              *> current data instead of a stale snapshot
+                              MOVE SUBVAR-1 OF GROUP-VAR
+                                  TO SUBVAR-1 OF GM-DETAIL-AREA
+                              MOVE SUBVAR-2 OF GROUP-VAR
+                                  TO SUBVAR-2 OF GM-DETAIL-AREA
+                              MOVE SUBVAR-3 OF GROUP-VAR
+                                  TO SUBVAR-3 OF GM-DETAIL-AREA
+                              MOVE SUBVAR-4 OF GROUP-VAR
+                                  TO SUBVAR-4 OF GM-DETAIL-AREA
+                              REWRITE GROUPVAR-MASTER-RECORD
+                          END-IF
+                  END-READ.
+
+              2250-VALIDATE-GROUP-VAR.
+                  COPY GVVALID.
+                  *> a field-validation failure is a different failure
+                  *> mode than the control-total mismatch - keep its
+                  *> own switch so 8000-FINALIZE, the report, and the
+                  *> audit trail can all still tell the two apart
+                  IF WS-VALIDATION-ERROR
+                      SET WS-FIELD-VALIDATION-ERROR TO TRUE
+                      MOVE SPACES TO WS-REPORT-LINE-AREA
+                      STRING "** ERROR: KEY " GV-KEY OF
+                              GROUPVAR-INPUT-RECORD " " WS-ERROR-MESSAGE
+                          DELIMITED BY SIZE INTO WS-REPORT-LINE-AREA
+                      END-STRING
+                      PERFORM 3200-WRITE-REPORT-LINE
+                      MOVE GV-KEY OF GROUPVAR-INPUT-RECORD
+                          TO WS-AUDIT-FIELD-NAME
+                      MOVE WS-ERROR-MESSAGE TO WS-AUDIT-FIELD-VALUE
+                      PERFORM 1790-WRITE-AUDIT-RECORD
+                  END-IF.
+
+              2400-WRITE-BILLING-EXTRACT.
+                  MOVE SUBVAR-1 OF GROUP-VAR TO BE-ACCOUNT-TOTAL
+                  MOVE SUBVAR-2 OF GROUP-VAR TO BE-ACCOUNT-NAME
+                  MOVE SUBVAR-3 OF GROUP-VAR TO BE-ADDRESS-LINE-1
+                  MOVE SUBVAR-4 OF GROUP-VAR TO BE-ADDRESS-LINE-2
+                  WRITE BILLING-EXTRACT-RECORD.
+
+              2700-CHECK-CONTROL-TOTAL.
+                  MOVE SPACES TO WS-REPORT-LINE-AREA
+                  IF WS-SUBVAR1-RUNNING-TOTAL NOT = GV-CONTROL-TOTAL
+                      SET WS-CONTROL-BREAK TO TRUE
+                      DISPLAY "** CONTROL TOTAL MISMATCH - EXPECTED "
+                          GV-CONTROL-TOTAL " ACTUAL "
+                          WS-SUBVAR1-RUNNING-TOTAL
+                      STRING "** CONTROL TOTAL MISMATCH - EXPECTED "
+                              GV-CONTROL-TOTAL " ACTUAL "
+                              WS-SUBVAR1-RUNNING-TOTAL
+                          DELIMITED BY SIZE INTO WS-REPORT-LINE-AREA
+                      END-STRING
+                  ELSE
+                      DISPLAY "CONTROL TOTAL RECONCILED: "
+                          WS-SUBVAR1-RUNNING-TOTAL
+                      STRING "CONTROL TOTAL RECONCILED: "
+                              WS-SUBVAR1-RUNNING-TOTAL
+                          DELIMITED BY SIZE INTO WS-REPORT-LINE-AREA
+                      END-STRING
+                  END-IF
+                  PERFORM 3200-WRITE-REPORT-LINE.
+
+              2100-READ-GROUPVAR-FILE.
+                  READ GROUPVAR-FILE
+                      AT END
+                          SET WS-EOF TO TRUE
+                      NOT AT END
+                          ADD 1 TO WS-RECORDS-PROCESSED
+                  END-READ.
+
+              2600-WRITE-CHECKPOINT.
+                  MOVE GV-KEY OF GROUPVAR-INPUT-RECORD TO CKPT-LAST-KEY
+                  MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED
+                  MOVE WS-SUBVAR1-RUNNING-TOTAL TO CKPT-SUBVAR1-TOTAL
+                  MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+                  MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT
+                  MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT
+                  MOVE WS-FIELD-VALIDATION-ERROR-SWITCH
+                      TO CKPT-FIELD-VALIDATION-ERROR
+                  WRITE CHECKPOINT-RECORD
+                  MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT.
+
+              3000-WRITE-REPORT-HEADINGS.
+                  MOVE 0 TO WS-LINE-COUNT
+                  PERFORM 3005-WRITE-PAGE-BANNER
+                  PERFORM 3010-WRITE-GROUPVAR-COLUMN-HEADER.
+
+              3005-WRITE-PAGE-BANNER.
+                  ADD 1 TO WS-PAGE-COUNT
+                  MOVE SPACES TO WS-REPORT-LINE-AREA
+                  STRING "VARS REPORT" " RUN DATE: "
+                          WS-RUN-DATE-REPORT " PAGE: " WS-PAGE-COUNT
+                      DELIMITED BY SIZE INTO WS-REPORT-LINE-AREA
+                  END-STRING
+                  PERFORM 3210-WRITE-RAW-REPORT-LINE
+                  MOVE SPACES TO WS-REPORT-LINE-AREA
+                  PERFORM 3210-WRITE-RAW-REPORT-LINE.
+
+              3010-WRITE-GROUPVAR-COLUMN-HEADER.
+                  *> detail-line columns are 4/16/16/15 chars wide
+                  *> (SUBVAR-1 is PIC 9(3) plus 1 space; SUBVAR-2 and
+                  *> SUBVAR-3 are PIC X(15) plus 1 space; SUBVAR-4 is
+                  *> PIC X(15)) - SUB1 is abbreviated to fit the
+                  *> 4-wide column so the labels after it still start
+                  *> in the same columns as the values beneath them
+                  MOVE "SUB1SUBVAR-2        SUBVAR-3        SUBVAR-4"
+                      TO WS-REPORT-LINE-AREA
+                  PERFORM 3210-WRITE-RAW-REPORT-LINE
+                  MOVE ALL "-" TO WS-REPORT-LINE-AREA
+                  PERFORM 3210-WRITE-RAW-REPORT-LINE.
+
+              3020-WRITE-VARS-COLUMN-HEADER.
+                  *> 1200-WRITE-VARS-TO-REPORT's labels ("1ST VAR :",
+                  *> etc.) are all 9 characters, putting the value at
+                  *> column 10 - line up VALUE the same way
+                  MOVE "FIELD    VALUE"
+                      TO WS-REPORT-LINE-AREA
+                  PERFORM 3210-WRITE-RAW-REPORT-LINE
+                  MOVE ALL "-" TO WS-REPORT-LINE-AREA
+                  PERFORM 3210-WRITE-RAW-REPORT-LINE.
+
+              3100-WRITE-REPORT-DETAIL-LINE.
+                  IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                      PERFORM 3000-WRITE-REPORT-HEADINGS
+                  END-IF
+                  MOVE SPACES TO WS-REPORT-LINE-AREA
+                  STRING SUBVAR-1 OF GROUP-VAR " "
+                          SUBVAR-2 OF GROUP-VAR " "
+                          SUBVAR-3 OF GROUP-VAR " "
+                          SUBVAR-4 OF GROUP-VAR
+                      DELIMITED BY SIZE INTO WS-REPORT-LINE-AREA
+                  END-STRING
+                  PERFORM 3200-WRITE-REPORT-LINE.
+
+              3200-WRITE-REPORT-LINE.
+                  IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                      PERFORM 3000-WRITE-REPORT-HEADINGS
+                  END-IF
+                  PERFORM 3210-WRITE-RAW-REPORT-LINE.
+
+              3210-WRITE-RAW-REPORT-LINE.
+                  MOVE WS-REPORT-LINE-AREA TO REPORT-LINE
+                  WRITE REPORT-LINE
+                  ADD 1 TO WS-LINE-COUNT.
+
+              8000-FINALIZE.
+                  CLOSE GROUPVAR-FILE
+                  CLOSE GROUPVAR-MASTER
+                  CLOSE REPORT-FILE
+                  CLOSE CHECKPOINT-FILE
+                  CLOSE AUDIT-FILE
+                  CLOSE BILLEXTR-FILE
+                  IF WS-SECOND-VAR-INVALID OR WS-CONTROL-BREAK
+                          OR WS-FIELD-VALIDATION-ERROR
+                      MOVE 8 TO RETURN-CODE
+                  END-IF.
