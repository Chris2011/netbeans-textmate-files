@@ -0,0 +1,173 @@
+IDENTIFICATION DIVISION.
+            PROGRAM-ID. VARSEDIT.
+
+            ENVIRONMENT DIVISION.
+              INPUT-OUTPUT SECTION.
+              FILE-CONTROL.
+                *> GROUP-VAR master, keyed so an operator can look up
+                *> and correct SUBVAR-1 thru SUBVAR-4 without a recompile
+                SELECT GROUPVAR-MASTER
+                    ASSIGN TO "GROUPMSTR"
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE IS DYNAMIC
+                    RECORD KEY IS GM-KEY
+                    FILE STATUS IS WS-MASTER-STATUS.
+
+            DATA DIVISION.
+              FILE SECTION.
+              FD GROUPVAR-MASTER
+                  RECORDING MODE IS F.
+              *> record layout shared with VARS via GROUPMSTR.cpy so
+              *> the two programs can't drift apart
+              COPY GROUPMSTR.
+
+              WORKING-STORAGE SECTION.
+              01 WS-MASTER-STATUS PIC X(2).
+
+              *> work area for the record currently being maintained -
+              *> same shared copybook used by VARS and VARSEDIT
+              01 GROUP-VAR.
+                COPY GROUPVAR.
+
+              01 WS-KEY-ENTRY PIC X(10).
+              01 WS-CONTINUE-SWITCH PIC X(1) VALUE 'Y'.
+                88 WS-CONTINUE-EDITING VALUE 'Y'.
+              01 WS-RECORD-FOUND-SWITCH PIC X(1) VALUE 'N'.
+                88 WS-RECORD-FOUND VALUE 'Y'.
+              01 WS-VALIDATION-ERROR-SWITCH PIC X(1) VALUE 'N'.
+                88 WS-VALIDATION-ERROR VALUE 'Y'.
+              01 WS-ERROR-MESSAGE PIC X(40) VALUE SPACES.
+
+              SCREEN SECTION.
+              01 KEY-SCREEN.
+                05 BLANK SCREEN.
+                05 LINE 1 COLUMN 1
+                    VALUE "GROUP-VAR MAINTENANCE - ENTER KEY (BLANK TO EXIT)".
+                05 LINE 3 COLUMN 1 VALUE "RECORD KEY:".
+                05 LINE 3 COLUMN 13 PIC X(10) USING WS-KEY-ENTRY.
+                05 LINE 5 COLUMN 1 PIC X(40) FROM WS-ERROR-MESSAGE.
+
+              01 DATA-SCREEN.
+                05 BLANK SCREEN.
+                05 LINE 1 COLUMN 1 VALUE "GROUP-VAR MAINTENANCE".
+                05 LINE 2 COLUMN 1 VALUE "RECORD KEY:".
+                05 LINE 2 COLUMN 13 PIC X(10) FROM WS-KEY-ENTRY.
+                05 LINE 4 COLUMN 1 VALUE "SUBVAR-1 :".
+                05 LINE 4 COLUMN 13 PIC 9(3) USING SUBVAR-1 OF GROUP-VAR.
+                05 LINE 5 COLUMN 1 VALUE "SUBVAR-2 :".
+                05 LINE 5 COLUMN 13 PIC X(15) USING SUBVAR-2 OF GROUP-VAR.
+                05 LINE 6 COLUMN 1 VALUE "SUBVAR-3 :".
+                05 LINE 6 COLUMN 13 PIC X(15) USING SUBVAR-3 OF GROUP-VAR.
+                05 LINE 7 COLUMN 1 VALUE "SUBVAR-4 :".
+                05 LINE 7 COLUMN 13 PIC X(15) USING SUBVAR-4 OF GROUP-VAR.
+                05 LINE 9 COLUMN 1 PIC X(40) FROM WS-ERROR-MESSAGE.
+
+            PROCEDURE DIVISION.
+              0000-MAIN-PROCESS.
+                  PERFORM 1000-INITIALIZE
+                  PERFORM 2000-MAINTAIN-RECORD
+                      UNTIL NOT WS-CONTINUE-EDITING
+                  PERFORM 8000-FINALIZE
+                  STOP RUN.
+
+              1000-INITIALIZE.
+                  OPEN I-O GROUPVAR-MASTER
+                  IF WS-MASTER-STATUS NOT = "00"
+                      DISPLAY "** UNABLE TO OPEN GROUPVAR-MASTER, STATUS "
+                          WS-MASTER-STATUS
+                      MOVE 'N' TO WS-CONTINUE-SWITCH
+                  END-IF.
+
+              2000-MAINTAIN-RECORD.
+                  MOVE SPACES TO WS-ERROR-MESSAGE
+                  PERFORM 2150-GET-VALID-KEY
+                  IF WS-KEY-ENTRY = SPACES
+                      MOVE 'N' TO WS-CONTINUE-SWITCH
+                  ELSE
+                      MOVE SPACES TO WS-ERROR-MESSAGE
+                      PERFORM 2300-PROMPT-FOR-FIELDS
+                      PERFORM 2400-VALIDATE-FIELDS
+                      *> a failed edit redisplays DATA-SCREEN with
+                      *> the error and the operator's in-progress
+                      *> entries intact, instead of discarding the
+                      *> edit and forcing a restart at the key
+                      *> prompt
+                      PERFORM 2300-PROMPT-FOR-FIELDS
+                          THRU 2400-VALIDATE-FIELDS
+                          UNTIL NOT WS-VALIDATION-ERROR
+                      PERFORM 2500-REWRITE-RECORD
+                  END-IF.
+
+              *> loops KEY-SCREEN until a record is found or the
+              *> operator exits on a blank key, so "** RECORD NOT
+              *> FOUND" set by 2200-READ-RECORD is actually shown to
+              *> the operator instead of being blanked before its
+              *> first display
+              2150-GET-VALID-KEY.
+                  PERFORM 2100-PROMPT-FOR-KEY
+                  IF WS-KEY-ENTRY NOT = SPACES
+                      PERFORM 2200-READ-RECORD
+                      PERFORM 2100-PROMPT-FOR-KEY
+                          THRU 2200-READ-RECORD
+                          UNTIL WS-KEY-ENTRY = SPACES
+                              OR WS-RECORD-FOUND
+                  END-IF.
+
+              2100-PROMPT-FOR-KEY.
+                  MOVE SPACES TO WS-KEY-ENTRY
+                  DISPLAY KEY-SCREEN
+                  ACCEPT KEY-SCREEN.
+
+              2200-READ-RECORD.
+                  MOVE 'N' TO WS-RECORD-FOUND-SWITCH
+                  MOVE WS-KEY-ENTRY TO GM-KEY
+                  READ GROUPVAR-MASTER
+                      INVALID KEY
+                          MOVE "** RECORD NOT FOUND" TO WS-ERROR-MESSAGE
+                          DISPLAY WS-ERROR-MESSAGE
+                      NOT INVALID KEY
+                          SET WS-RECORD-FOUND TO TRUE
+                          MOVE SUBVAR-1 OF GM-DETAIL-AREA
+                              TO SUBVAR-1 OF GROUP-VAR
+                          MOVE SUBVAR-2 OF GM-DETAIL-AREA
+                              TO SUBVAR-2 OF GROUP-VAR
+                          MOVE SUBVAR-3 OF GM-DETAIL-AREA
+                              TO SUBVAR-3 OF GROUP-VAR
+                          MOVE SUBVAR-4 OF GM-DETAIL-AREA
+                              TO SUBVAR-4 OF GROUP-VAR
+                  END-READ.
+
+              2300-PROMPT-FOR-FIELDS.
+                  *> WS-ERROR-MESSAGE is left as 2400-VALIDATE-FIELDS
+                  *> set it - blank on the first pass (2000 clears it
+                  *> before this is first performed), or carrying the
+                  *> prior failure so a reprompt actually shows it
+                  DISPLAY DATA-SCREEN
+                  ACCEPT DATA-SCREEN.
+
+              2400-VALIDATE-FIELDS.
+                  *> same rule VARS applies to GROUP-VAR in
+                  *> 2250-VALIDATE-GROUP-VAR - shared via GVVALID.cpy
+                  *> so an edit here can never pass a check the
+                  *> nightly run would have rejected
+                  COPY GVVALID.
+
+              2500-REWRITE-RECORD.
+                  MOVE SUBVAR-1 OF GROUP-VAR TO SUBVAR-1 OF GM-DETAIL-AREA
+                  MOVE SUBVAR-2 OF GROUP-VAR TO SUBVAR-2 OF GM-DETAIL-AREA
+                  MOVE SUBVAR-3 OF GROUP-VAR TO SUBVAR-3 OF GM-DETAIL-AREA
+                  MOVE SUBVAR-4 OF GROUP-VAR TO SUBVAR-4 OF GM-DETAIL-AREA
+                  *> mark this record operator-corrected so VARS
+                  *> honors the override instead of refreshing it
+                  *> from the next GROUPIN feed
+                  SET GM-OVERRIDDEN TO TRUE
+                  REWRITE GROUPVAR-MASTER-RECORD
+                      INVALID KEY
+                          DISPLAY "** ERROR WRITING RECORD, STATUS "
+                              WS-MASTER-STATUS
+                      NOT INVALID KEY
+                          DISPLAY "RECORD " WS-KEY-ENTRY " UPDATED"
+                  END-REWRITE.
+
+              8000-FINALIZE.
+                  CLOSE GROUPVAR-MASTER.
