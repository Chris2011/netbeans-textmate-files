@@ -0,0 +1,15 @@
+      *> GROUPMSTR.cpy
+      *> shared record layout for the GROUPMSTR dataset - the keyed
+      *> GROUP-VAR master that VARSEDIT maintains and VARS seeds/reads
+      *> back. Shared the same way GROUPVAR.cpy already is, so the two
+      *> separately-compiled programs can't drift apart.
+      *> COPY this immediately after the FD, e.g.
+      *>     FD GROUPVAR-MASTER
+      *>         RECORDING MODE IS F.
+      *>     COPY GROUPMSTR.
+      01 GROUPVAR-MASTER-RECORD.
+        05 GM-KEY PIC X(10).
+        05 GM-OVERRIDE-SWITCH PIC X(1).
+            88 GM-OVERRIDDEN VALUE 'Y'.
+        05 GM-DETAIL-AREA.
+            COPY GROUPVAR REPLACING LEADING ==05== BY ==10==.
