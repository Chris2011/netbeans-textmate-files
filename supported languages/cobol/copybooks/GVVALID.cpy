@@ -0,0 +1,21 @@
+      *> GVVALID.cpy
+      *> shared GROUP-VAR field validation, applied identically by
+      *> VARS (batch) and VARSEDIT (interactive maintenance) so an
+      *> operator correction can never pass a rule the nightly run
+      *> would have rejected.
+      *> COPY this as the body of a paragraph - the fragment supplies
+      *> its own terminating period, e.g.
+      *>     2250-VALIDATE-GROUP-VAR.
+      *>         COPY GVVALID.
+      *> requires WS-VALIDATION-ERROR-SWITCH (88 WS-VALIDATION-ERROR)
+      *> and WS-ERROR-MESSAGE PIC X(40) in WORKING-STORAGE, and a
+      *> GROUP-VAR work area built from the GROUPVAR copybook.
+      MOVE 'N' TO WS-VALIDATION-ERROR-SWITCH
+      IF SUBVAR-2 OF GROUP-VAR = SPACES
+          OR SUBVAR-3 OF GROUP-VAR = SPACES
+          OR SUBVAR-4 OF GROUP-VAR = SPACES
+          SET WS-VALIDATION-ERROR TO TRUE
+          MOVE "** ERROR: SUBVAR-2/3/4 MAY NOT BE BLANK"
+              TO WS-ERROR-MESSAGE
+          DISPLAY WS-ERROR-MESSAGE
+      END-IF.
