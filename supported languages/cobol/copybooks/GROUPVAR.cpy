@@ -0,0 +1,11 @@
+      *> GROUPVAR.cpy
+      *> shared layout for the GROUP-VAR fields (SUBVAR-1 - SUBVAR-4).
+      *> COPY this under an 01-level group item, e.g.
+      *>     01 GROUP-VAR.
+      *>         COPY GROUPVAR.
+      05 SUBVAR-1 PIC 9(3).
+      *> create 3 alphanumerics, but use less than
+      *> the allocated space for each of them
+      05 SUBVAR-2 PIC X(15).
+      05 SUBVAR-3 PIC X(15).
+      05 SUBVAR-4 PIC X(15).
